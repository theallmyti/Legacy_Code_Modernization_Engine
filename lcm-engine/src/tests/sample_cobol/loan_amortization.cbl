@@ -1,28 +1,435 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOAN-AMORTIZATION.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-MASTER-FILE ASSIGN TO "LOANMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LM-LOAN-NUMBER
+               FILE STATUS IS WS-LOAN-FILE-STATUS.
+
+           SELECT SCHEDULE-REPORT-FILE ASSIGN TO "SCHEDRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SCHD-FILE-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "AMEXCEPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCP-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "AMCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT AMORT-SUMMARY-FILE ASSIGN TO "AMSUMRY"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUM-FILE-STATUS.
+
+           SELECT GL-POSTING-FILE ASSIGN TO "GLPOST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GL-FILE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT CONTROL-PARM-FILE ASSIGN TO "AMPARM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-MASTER-FILE.
+           COPY LOAN-RECORD.
+
+       FD  SCHEDULE-REPORT-FILE.
+       01  SCHEDULE-LINE.
+           05  SL-LOAN-NUMBER          PIC 9(7).
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  SL-PERIOD               PIC 999.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  SL-BEGIN-BALANCE        PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  SL-INTEREST-PORTION     PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  SL-PRINCIPAL-PORTION    PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  SL-EXTRA-PAYMENT        PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  SL-END-BALANCE          PIC ZZZ,ZZZ,ZZ9.99.
+
+       FD  EXCEPTION-FILE.
+           COPY EXCEPTION-RECORD.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHECKPOINT-RECORD.
+
+       FD  AMORT-SUMMARY-FILE.
+           COPY AMORT-SUMMARY-RECORD.
+
+       FD  GL-POSTING-FILE.
+           COPY GL-POSTING-RECORD.
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDIT-LOG-RECORD.
+
+       FD  CONTROL-PARM-FILE.
+           COPY CONTROL-PARM-RECORD.
+
        WORKING-STORAGE SECTION.
-       01  WS-LOAN-AMOUNT    PIC 9(7)V99 VALUE 100000.00.
-       01  WS-ANNUAL-RATE    PIC 9(2)V99 VALUE 06.00.
-       01  WS-MONTHLY-RATE   PIC 9(2)V9(4).
-       01  WS-YEARS          PIC 9(2)    VALUE 30.
-       01  WS-MONTHS         PIC 9(3).
-       01  WS-MONTHLY-PMT    PIC 9(7)V99.
-       01  WS-TEMP1          PIC 9(9)V9(6).
-       01  WS-TEMP2          PIC 9(9)V9(6).
-       
+       01  WS-LOAN-FILE-STATUS   PIC XX.
+       01  WS-SCHD-FILE-STATUS   PIC XX.
+       01  WS-EXCP-FILE-STATUS   PIC XX.
+       01  WS-CKPT-FILE-STATUS   PIC XX.
+       01  WS-SUM-FILE-STATUS    PIC XX.
+       01  WS-GL-FILE-STATUS     PIC XX.
+       01  WS-AUDIT-FILE-STATUS  PIC XX.
+       01  WS-PARM-FILE-STATUS   PIC XX.
+
+       01  WS-EOF-LOAN-MASTER    PIC X     VALUE 'N'.
+       01  WS-VALID-LOAN         PIC X     VALUE 'Y'.
+       01  WS-RESTART-FLAG       PIC X     VALUE 'N'.
+       01  WS-TOTAL-PROCESSED    PIC 9(7)  VALUE 0.
+
+      *    Checkpoint interval - number of loans processed between
+      *    checkpoint writes. Defaults to checkpointing every loan so
+      *    a restart can never re-process (and re-post to the GL and
+      *    audit log) a loan that already completed. An operator may
+      *    loosen this via a CONTROL-PARM-RECORD on AMPARM to trade
+      *    that safety margin for fewer checkpoint writes.
+       01  WS-CKPT-INTERVAL      PIC 9(4)  VALUE 0001.
+       01  WS-RECORDS-SINCE-CKPT PIC 9(7)  VALUE 0.
+
+      *    Rate edit bounds table - single active product line today.
+       01  WS-RATE-BOUNDS-TABLE.
+           05  WS-MIN-ANNUAL-RATE    PIC 9(2)V99 VALUE 00.10.
+           05  WS-MAX-ANNUAL-RATE    PIC 9(2)V99 VALUE 25.00.
+
+       01  WS-RUN-DATE           PIC 9(8).
+       01  WS-RUN-TIME           PIC 9(6).
+       01  WS-JOB-ID             PIC X(8)  VALUE 'AMORTJOB'.
+
+       01  WS-MONTHLY-RATE       PIC 9(2)V9(4).
+       01  WS-MONTHS             PIC 9(3).
+       01  WS-MONTHLY-PMT        PIC 9(7)V99.
+       01  WS-TEMP1              PIC 9(9)V9(6).
+       01  WS-TEMP2              PIC 9(9)V9(6).
+
+       01  WS-PERIOD-NUM         PIC 9(3).
+       01  WS-BEGIN-BALANCE      PIC 9(9)V99.
+       01  WS-INTEREST-PORTION   PIC 9(7)V99.
+       01  WS-PRINCIPAL-PORTION  PIC 9(9)V99.
+       01  WS-END-BALANCE        PIC 9(9)V99.
+       01  WS-EXTRA-PAYMENT      PIC 9(7)V99.
+       01  WS-PAYOFF-FLAG        PIC X.
+       01  WS-TOTAL-INTEREST-ACC PIC 9(9)V99.
+       01  WS-TOTAL-PRINCIPAL-AC PIC 9(9)V99.
+       01  WS-ACTUAL-PERIODS     PIC 9(3).
+       01  WS-CURRENT-INTEREST   PIC 9(7)V99.
+       01  WS-CURRENT-PRINCIPAL  PIC 9(7)V99.
+       01  WS-POST-PERIOD        PIC 9(3).
+
+       01  HEADING-LINE          PIC X(90) VALUE
+           "LOANNBR PERIOD   BEGIN BAL      INTEREST   PRINCIPAL"
+        &  "      EXTRA        END BAL".
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           COMPUTE WS-MONTHS = WS-YEARS * 12
-           COMPUTE WS-MONTHLY-RATE = (WS-ANNUAL-RATE / 100) / 12
-           
-           * Monthly Payment Formula: P * (r(1+r)^n) / ((1+r)^n - 1)
-           COMPUTE WS-TEMP1 = WS-MONTHLY-RATE * ( (1 + WS-MONTHLY-RATE) ** WS-MONTHS )
-           COMPUTE WS-TEMP2 = ( (1 + WS-MONTHLY-RATE) ** WS-MONTHS ) - 1
-           COMPUTE WS-MONTHLY-PMT = WS-LOAN-AMOUNT * (WS-TEMP1 / WS-TEMP2)
-           
-           DISPLAY "Loan Amount: $" WS-LOAN-AMOUNT
-           DISPLAY "Monthly Payment: $" WS-MONTHLY-PMT
-           
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-LOANS UNTIL WS-EOF-LOAN-MASTER = 'Y'
+           PERFORM 9000-TERMINATE
            STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           PERFORM 1010-READ-PARAMETERS
+           PERFORM 1050-DETECT-RESTART
+           OPEN INPUT LOAN-MASTER-FILE
+           IF WS-LOAN-FILE-STATUS NOT = '00'
+               DISPLAY "FATAL - UNABLE TO OPEN LOAN MASTER FILE, "
+                   "STATUS " WS-LOAN-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 1055-OPEN-OUTPUT-FILES
+           PERFORM 1060-OPEN-AUDIT-LOG
+           IF WS-RESTART-FLAG = 'Y'
+               MOVE CKPT-LAST-LOAN-NUMBER TO LM-LOAN-NUMBER
+               MOVE CKPT-RECORDS-PROCESSED TO WS-TOTAL-PROCESSED
+               START LOAN-MASTER-FILE KEY IS GREATER THAN LM-LOAN-NUMBER
+                   INVALID KEY
+                       MOVE 'Y' TO WS-EOF-LOAN-MASTER
+               END-START
+           END-IF
+           IF WS-EOF-LOAN-MASTER NOT = 'Y'
+               PERFORM 1100-READ-NEXT-LOAN
+           END-IF.
+
+      *    Optional operator control card - overrides WS-CKPT-INTERVAL
+      *    without a recompile when a run needs a looser checkpoint
+      *    interval than the safe-by-default value of 1. Absent on
+      *    most runs, in which case the compiled-in default stands.
+       1010-READ-PARAMETERS.
+           OPEN INPUT CONTROL-PARM-FILE
+           IF WS-PARM-FILE-STATUS = '00'
+               READ CONTROL-PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CTL-CKPT-INTERVAL > ZERO
+                           MOVE CTL-CKPT-INTERVAL TO WS-CKPT-INTERVAL
+                       END-IF
+               END-READ
+               CLOSE CONTROL-PARM-FILE
+           END-IF.
+
+       1050-DETECT-RESTART.
+           MOVE 'N' TO WS-RESTART-FLAG
+           MOVE ZERO TO CKPT-LAST-LOAN-NUMBER
+           MOVE ZERO TO CKPT-RECORDS-PROCESSED
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-LAST-LOAN-NUMBER > ZERO
+                           MOVE 'Y' TO WS-RESTART-FLAG
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *    On restart, the schedule/exception/summary/GL files already
+      *    hold output from before the abend - append to them instead
+      *    of truncating with OPEN OUTPUT, which would discard it.
+       1055-OPEN-OUTPUT-FILES.
+           IF WS-RESTART-FLAG = 'Y'
+               OPEN EXTEND SCHEDULE-REPORT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND AMORT-SUMMARY-FILE
+               OPEN EXTEND GL-POSTING-FILE
+           ELSE
+               OPEN OUTPUT SCHEDULE-REPORT-FILE
+               WRITE SCHEDULE-LINE FROM HEADING-LINE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT AMORT-SUMMARY-FILE
+               OPEN OUTPUT GL-POSTING-FILE
+           END-IF.
+
+      *    The audit log is shared with INTEREST-CALCULATION and may
+      *    not exist yet on a first run, so append if present and
+      *    create it otherwise.
+       1060-OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF.
+
+       1100-READ-NEXT-LOAN.
+           READ LOAN-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-LOAN-MASTER
+           END-READ.
+
+       2000-PROCESS-LOANS.
+           PERFORM 2050-VALIDATE-LOAN
+           IF WS-VALID-LOAN = 'Y'
+               PERFORM 2100-COMPUTE-PAYMENT
+               PERFORM 2200-BUILD-SCHEDULE
+               PERFORM 2250-WRITE-SUMMARY
+               PERFORM 2220-WRITE-GL-POSTING
+               PERFORM 2260-WRITE-AUDIT-RECORD
+           ELSE
+               PERFORM 2060-WRITE-EXCEPTION
+           END-IF
+           ADD 1 TO WS-TOTAL-PROCESSED
+           ADD 1 TO WS-RECORDS-SINCE-CKPT
+           IF WS-RECORDS-SINCE-CKPT >= WS-CKPT-INTERVAL
+               PERFORM 2900-WRITE-CHECKPOINT
+               MOVE 0 TO WS-RECORDS-SINCE-CKPT
+           END-IF
+           PERFORM 1100-READ-NEXT-LOAN.
+
+       2050-VALIDATE-LOAN.
+           MOVE 'Y' TO WS-VALID-LOAN
+           IF LM-ORIGINAL-PRINCIPAL <= ZERO
+               MOVE 'N' TO WS-VALID-LOAN
+               MOVE 'E001' TO EXC-REASON-CODE
+               MOVE "INVALID PRINCIPAL - ZERO OR NEGATIVE"
+                   TO EXC-REASON-TEXT
+           ELSE
+               IF LM-ANNUAL-RATE < WS-MIN-ANNUAL-RATE
+                       OR LM-ANNUAL-RATE > WS-MAX-ANNUAL-RATE
+                   MOVE 'N' TO WS-VALID-LOAN
+                   MOVE 'E002' TO EXC-REASON-CODE
+                   MOVE "ANNUAL RATE OUTSIDE ACCEPTABLE BOUNDS"
+                       TO EXC-REASON-TEXT
+               ELSE
+                   IF LM-TERM-MONTHS = ZERO
+                       MOVE 'N' TO WS-VALID-LOAN
+                       MOVE 'E003' TO EXC-REASON-CODE
+                       MOVE "ZERO TERM MONTHS"
+                           TO EXC-REASON-TEXT
+                   END-IF
+               END-IF
+           END-IF.
+
+       2060-WRITE-EXCEPTION.
+           MOVE 'LOAN-AMORT'          TO EXC-SOURCE-PROGRAM
+           MOVE LM-LOAN-NUMBER        TO EXC-IDENTIFIER
+           MOVE WS-RUN-DATE           TO EXC-RUN-DATE
+           MOVE LM-ORIGINAL-PRINCIPAL TO EXC-INPUT-AMOUNT
+           MOVE LM-ANNUAL-RATE        TO EXC-INPUT-RATE
+           MOVE LM-TERM-MONTHS        TO EXC-INPUT-TERM
+           MOVE SPACES                TO EXC-MODE
+           WRITE EXCEPTION-RECORD.
+
+       2100-COMPUTE-PAYMENT.
+           COMPUTE WS-MONTHS = LM-TERM-MONTHS
+           COMPUTE WS-MONTHLY-RATE = (LM-ANNUAL-RATE / 100) / 12
+
+      *    Monthly Payment Formula: P * (r(1+r)^n) / ((1+r)^n - 1)
+           COMPUTE WS-TEMP1 =
+               WS-MONTHLY-RATE * ( (1 + WS-MONTHLY-RATE) ** WS-MONTHS )
+           COMPUTE WS-TEMP2 =
+               ( (1 + WS-MONTHLY-RATE) ** WS-MONTHS ) - 1
+           COMPUTE WS-MONTHLY-PMT =
+               LM-ORIGINAL-PRINCIPAL * (WS-TEMP1 / WS-TEMP2).
+
+       2200-BUILD-SCHEDULE.
+           MOVE LM-ORIGINAL-PRINCIPAL TO WS-BEGIN-BALANCE
+           MOVE ZERO TO WS-TOTAL-INTEREST-ACC
+           MOVE ZERO TO WS-TOTAL-PRINCIPAL-AC
+           MOVE ZERO TO WS-ACTUAL-PERIODS
+           MOVE ZERO TO WS-CURRENT-INTEREST
+           MOVE ZERO TO WS-CURRENT-PRINCIPAL
+           MOVE 'N' TO WS-PAYOFF-FLAG
+      *    Post the period after the last one already posted to the
+      *    GL for this loan, so a recurring run advances through the
+      *    schedule instead of reposting period 1 forever.
+           COMPUTE WS-POST-PERIOD = LM-LAST-POSTED-PERIOD + 1
+           PERFORM VARYING WS-PERIOD-NUM FROM 1 BY 1
+                   UNTIL WS-PERIOD-NUM > WS-MONTHS
+                      OR WS-PAYOFF-FLAG = 'Y'
+               COMPUTE WS-INTEREST-PORTION ROUNDED =
+                   WS-BEGIN-BALANCE * WS-MONTHLY-RATE
+               COMPUTE WS-PRINCIPAL-PORTION ROUNDED =
+                   WS-MONTHLY-PMT - WS-INTEREST-PORTION
+
+               MOVE ZERO TO WS-EXTRA-PAYMENT
+               IF LM-EXTRA-PMT-START-MO > ZERO
+                       AND LM-EXTRA-PMT-AMOUNT > ZERO
+                       AND WS-PERIOD-NUM >= LM-EXTRA-PMT-START-MO
+                   MOVE LM-EXTRA-PMT-AMOUNT TO WS-EXTRA-PAYMENT
+               END-IF
+               COMPUTE WS-PRINCIPAL-PORTION =
+                   WS-PRINCIPAL-PORTION + WS-EXTRA-PAYMENT
+
+               IF WS-PRINCIPAL-PORTION > WS-BEGIN-BALANCE
+                   MOVE WS-BEGIN-BALANCE TO WS-PRINCIPAL-PORTION
+               END-IF
+               COMPUTE WS-END-BALANCE =
+                   WS-BEGIN-BALANCE - WS-PRINCIPAL-PORTION
+               IF WS-END-BALANCE <= ZERO
+                   MOVE ZERO TO WS-END-BALANCE
+                   MOVE 'Y'  TO WS-PAYOFF-FLAG
+               END-IF
+
+               IF WS-PERIOD-NUM = WS-POST-PERIOD
+                   MOVE WS-INTEREST-PORTION  TO WS-CURRENT-INTEREST
+                   MOVE WS-PRINCIPAL-PORTION TO WS-CURRENT-PRINCIPAL
+               END-IF
+
+               ADD WS-INTEREST-PORTION  TO WS-TOTAL-INTEREST-ACC
+               ADD WS-PRINCIPAL-PORTION TO WS-TOTAL-PRINCIPAL-AC
+               MOVE WS-PERIOD-NUM TO WS-ACTUAL-PERIODS
+
+               PERFORM 2210-WRITE-SCHEDULE-LINE
+
+               MOVE WS-END-BALANCE TO WS-BEGIN-BALANCE
+           END-PERFORM.
+
+      *    One posting per loan per run, reflecting the interest/
+      *    principal split for the next unposted period (tracked via
+      *    LM-LAST-POSTED-PERIOD on the loan master) - not a replay
+      *    of the loan's entire future schedule, and not a constant
+      *    period 1 forever. If the loan has already been posted
+      *    through its final period, there is nothing new to post.
+       2220-WRITE-GL-POSTING.
+           IF WS-POST-PERIOD <= WS-ACTUAL-PERIODS
+               MOVE LM-LOAN-NUMBER       TO GL-LOAN-NUMBER
+               MOVE WS-CURRENT-INTEREST  TO GL-INTEREST-AMOUNT
+               MOVE WS-CURRENT-PRINCIPAL TO GL-PRINCIPAL-AMOUNT
+               MOVE WS-RUN-DATE          TO GL-EFFECTIVE-DATE
+               MOVE WS-POST-PERIOD       TO GL-PERIOD-NUMBER
+               WRITE GL-POSTING-RECORD
+               MOVE WS-POST-PERIOD       TO LM-LAST-POSTED-PERIOD
+               REWRITE LOAN-MASTER-RECORD
+           END-IF.
+
+       2210-WRITE-SCHEDULE-LINE.
+           MOVE LM-LOAN-NUMBER      TO SL-LOAN-NUMBER
+           MOVE WS-PERIOD-NUM       TO SL-PERIOD
+           ADD WS-PRINCIPAL-PORTION TO WS-END-BALANCE GIVING
+               SL-BEGIN-BALANCE
+           MOVE WS-INTEREST-PORTION  TO SL-INTEREST-PORTION
+           MOVE WS-PRINCIPAL-PORTION TO SL-PRINCIPAL-PORTION
+           MOVE WS-EXTRA-PAYMENT     TO SL-EXTRA-PAYMENT
+           MOVE WS-END-BALANCE       TO SL-END-BALANCE
+           WRITE SCHEDULE-LINE.
+
+       2250-WRITE-SUMMARY.
+           MOVE LM-LOAN-NUMBER        TO AS-LOAN-NUMBER
+           MOVE WS-TOTAL-INTEREST-ACC TO AS-TOTAL-INTEREST
+           MOVE WS-TOTAL-PRINCIPAL-AC TO AS-TOTAL-PRINCIPAL
+           MOVE WS-MONTHLY-PMT        TO AS-MONTHLY-PAYMENT
+           MOVE WS-MONTHS             TO AS-PERIODS-SCHEDULED
+           MOVE WS-ACTUAL-PERIODS     TO AS-PERIODS-ACTUAL
+           WRITE AMORT-SUMMARY-RECORD.
+
+       2260-WRITE-AUDIT-RECORD.
+           MOVE 'LOAN-AMORT'          TO AUD-SOURCE-PROGRAM
+           MOVE LM-LOAN-NUMBER        TO AUD-IDENTIFIER
+           MOVE LM-ORIGINAL-PRINCIPAL TO AUD-INPUT-AMOUNT
+           MOVE LM-ANNUAL-RATE        TO AUD-INPUT-RATE
+           MOVE LM-TERM-MONTHS        TO AUD-INPUT-TERM
+           MOVE WS-MONTHLY-PMT        TO AUD-RESULT-1
+           MOVE WS-TOTAL-INTEREST-ACC TO AUD-RESULT-2
+           MOVE WS-RUN-DATE           TO AUD-RUN-DATE
+           MOVE WS-JOB-ID             TO AUD-JOB-ID
+           MOVE LM-EXTRA-PMT-AMOUNT   TO AUD-EXTRA-PMT-AMOUNT
+           MOVE LM-EXTRA-PMT-START-MO TO AUD-EXTRA-PMT-START-MO
+           MOVE SPACES                TO AUD-MODE
+           MOVE ZERO                  TO AUD-COMPOUND-PER-YEAR
+           MOVE ZERO                  TO AUD-ACTUAL-DAYS
+           WRITE AUDIT-LOG-RECORD.
+
+       2900-WRITE-CHECKPOINT.
+           MOVE LM-LOAN-NUMBER     TO CKPT-LAST-LOAN-NUMBER
+           MOVE WS-TOTAL-PROCESSED TO CKPT-RECORDS-PROCESSED
+           MOVE WS-RUN-DATE        TO CKPT-RUN-DATE
+           MOVE WS-RUN-TIME        TO CKPT-RUN-TIME
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       9000-TERMINATE.
+           CLOSE LOAN-MASTER-FILE
+           CLOSE SCHEDULE-REPORT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE AMORT-SUMMARY-FILE
+           CLOSE GL-POSTING-FILE
+           CLOSE AUDIT-LOG-FILE
+           PERFORM 9050-CLEAR-CHECKPOINT
+           DISPLAY "Loans processed: " WS-TOTAL-PROCESSED.
+
+      *    A completed run has nothing left to restart from - clear
+      *    the checkpoint so the next run starts at the beginning of
+      *    the portfolio instead of being mistaken for a restart.
+       9050-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
