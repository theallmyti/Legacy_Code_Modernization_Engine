@@ -1,23 +1,242 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INTEREST-CALCULATION.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "INTTRANS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+           SELECT INTEREST-REPORT-FILE ASSIGN TO "INTRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "INEXCEPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCP-FILE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+           COPY INTEREST-TRANSACTION-RECORD.
+
+       FD  INTEREST-REPORT-FILE.
+           COPY INTEREST-OUTPUT-RECORD.
+
+       FD  EXCEPTION-FILE.
+           COPY EXCEPTION-RECORD.
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDIT-LOG-RECORD.
+
        WORKING-STORAGE SECTION.
-       01  WS-PRINCIPAL      PIC 9(7)V99 VALUE 10000.00.
-       01  WS-RATE           PIC 9(2)V99 VALUE 05.00.
-       01  WS-TIME           PIC 9(2)    VALUE 03.
-       01  WS-INTEREST       PIC 9(7)V99.
-       01  WS-TOTAL-AMOUNT   PIC 9(7)V99.
-       
+       01  WS-TRANS-FILE-STATUS  PIC XX.
+       01  WS-RPT-FILE-STATUS    PIC XX.
+       01  WS-EXCP-FILE-STATUS   PIC XX.
+       01  WS-AUDIT-FILE-STATUS  PIC XX.
+       01  WS-JOB-ID             PIC X(8)  VALUE 'INTRSTJB'.
+
+       01  WS-EOF-TRANSACTIONS   PIC X     VALUE 'N'.
+       01  WS-VALID-TRANS        PIC X     VALUE 'Y'.
+       01  WS-TOTAL-PROCESSED    PIC 9(7)  VALUE 0.
+
+      *    Rate edit bounds table - shared editing standard with
+      *    the loan amortization program.
+       01  WS-RATE-BOUNDS-TABLE.
+           05  WS-MIN-RATE           PIC 9(2)V99 VALUE 00.10.
+           05  WS-MAX-RATE           PIC 9(2)V99 VALUE 25.00.
+
+       01  WS-RUN-DATE           PIC 9(8).
+       01  WS-INTEREST           PIC 9(7)V99.
+       01  WS-TOTAL-AMOUNT       PIC 9(7)V99.
+
+      *    Compound-interest working fields.
+       01  WS-PERIODS-PER-YEAR   PIC 9(2).
+       01  WS-NUM-PERIODS        PIC 9(5)V99.
+       01  WS-PERIOD-RATE        PIC 9(2)V9(6).
+       01  WS-FUTURE-VALUE       PIC 9(9)V99.
+
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           COMPUTE WS-INTEREST = (WS-PRINCIPAL * WS-RATE * WS-TIME) / 100
-           COMPUTE WS-TOTAL-AMOUNT = WS-PRINCIPAL + WS-INTEREST
-           
-           DISPLAY "Principal: $" WS-PRINCIPAL
-           DISPLAY "Rate: " WS-RATE "%"
-           DISPLAY "Time: " WS-TIME " years"
-           DISPLAY "Simple Interest: $" WS-INTEREST
-           DISPLAY "Total Amount: $" WS-TOTAL-AMOUNT
-           
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL WS-EOF-TRANSACTIONS = 'Y'
+           PERFORM 9000-TERMINATE
            STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANS-FILE-STATUS NOT = '00'
+               DISPLAY "FATAL - UNABLE TO OPEN TRANSACTION FILE, "
+                   "STATUS " WS-TRANS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT INTEREST-REPORT-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           PERFORM 1050-OPEN-AUDIT-LOG
+           PERFORM 1100-READ-NEXT-TRANSACTION.
+
+      *    The audit log is shared with LOAN-AMORTIZATION and may not
+      *    exist yet on a first run, so append if present and create
+      *    it otherwise.
+       1050-OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF.
+
+       1100-READ-NEXT-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-TRANSACTIONS
+           END-READ.
+
+       2000-PROCESS-TRANSACTIONS.
+           PERFORM 2050-VALIDATE-TRANSACTION
+           IF WS-VALID-TRANS = 'Y'
+               PERFORM 2100-COMPUTE-INTEREST
+               PERFORM 2200-WRITE-REPORT-LINE
+               PERFORM 2210-WRITE-AUDIT-RECORD
+           ELSE
+               PERFORM 2060-WRITE-EXCEPTION
+           END-IF
+           ADD 1 TO WS-TOTAL-PROCESSED
+           PERFORM 1100-READ-NEXT-TRANSACTION.
+
+       2050-VALIDATE-TRANSACTION.
+           MOVE 'Y' TO WS-VALID-TRANS
+           IF TX-PRINCIPAL <= ZERO
+               MOVE 'N' TO WS-VALID-TRANS
+               MOVE 'E001' TO EXC-REASON-CODE
+               MOVE "INVALID PRINCIPAL - ZERO OR NEGATIVE"
+                   TO EXC-REASON-TEXT
+           ELSE
+               IF TX-RATE < WS-MIN-RATE OR TX-RATE > WS-MAX-RATE
+                   MOVE 'N' TO WS-VALID-TRANS
+                   MOVE 'E002' TO EXC-REASON-CODE
+                   MOVE "RATE OUTSIDE ACCEPTABLE BOUNDS"
+                       TO EXC-REASON-TEXT
+               ELSE
+                   IF NOT TX-MODE-SIMPLE
+                           AND NOT TX-MODE-COMPOUND
+                           AND NOT TX-MODE-DAILY
+                       MOVE 'N' TO WS-VALID-TRANS
+                       MOVE 'E004' TO EXC-REASON-CODE
+                       MOVE "INVALID INTEREST MODE"
+                           TO EXC-REASON-TEXT
+                   ELSE
+      *    TX-TIME is a year count used by simple/compound mode
+      *    only - daily mode is driven by TX-ACTUAL-DAYS instead
+      *    and is documented to leave TX-TIME unpopulated.
+                       IF TX-MODE-DAILY
+                           IF TX-ACTUAL-DAYS = ZERO
+                               MOVE 'N' TO WS-VALID-TRANS
+                               MOVE 'E005' TO EXC-REASON-CODE
+                               MOVE "ZERO ACTUAL DAYS FOR DAILY MODE"
+                                   TO EXC-REASON-TEXT
+                           END-IF
+                       ELSE
+                           IF TX-TIME <= ZERO
+                               MOVE 'N' TO WS-VALID-TRANS
+                               MOVE 'E003' TO EXC-REASON-CODE
+                               MOVE "ZERO OR NEGATIVE TIME"
+                                   TO EXC-REASON-TEXT
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       2060-WRITE-EXCEPTION.
+           MOVE 'INTEREST-CALC'     TO EXC-SOURCE-PROGRAM
+           MOVE TX-REFERENCE-NUMBER TO EXC-IDENTIFIER
+           MOVE WS-RUN-DATE         TO EXC-RUN-DATE
+           MOVE TX-PRINCIPAL        TO EXC-INPUT-AMOUNT
+           MOVE TX-RATE             TO EXC-INPUT-RATE
+           MOVE TX-TIME             TO EXC-INPUT-TERM
+           MOVE TX-MODE             TO EXC-MODE
+           WRITE EXCEPTION-RECORD.
+
+       2100-COMPUTE-INTEREST.
+           EVALUATE TRUE
+               WHEN TX-MODE-SIMPLE
+                   PERFORM 2110-COMPUTE-SIMPLE
+               WHEN TX-MODE-COMPOUND
+                   PERFORM 2120-COMPUTE-COMPOUND
+               WHEN TX-MODE-DAILY
+                   PERFORM 2130-COMPUTE-DAILY
+           END-EVALUATE
+           COMPUTE WS-TOTAL-AMOUNT = TX-PRINCIPAL + WS-INTEREST.
+
+       2110-COMPUTE-SIMPLE.
+      *    Simple interest: I = P * R * T / 100
+           COMPUTE WS-INTEREST ROUNDED =
+               (TX-PRINCIPAL * TX-RATE * TX-TIME) / 100.
+
+       2120-COMPUTE-COMPOUND.
+      *    Compound interest: A = P * (1 + r/n) ** (n*t), I = A - P
+           IF TX-COMPOUND-PER-YEAR = ZERO
+               MOVE 1 TO WS-PERIODS-PER-YEAR
+           ELSE
+               MOVE TX-COMPOUND-PER-YEAR TO WS-PERIODS-PER-YEAR
+           END-IF
+           COMPUTE WS-PERIOD-RATE =
+               (TX-RATE / 100) / WS-PERIODS-PER-YEAR
+           COMPUTE WS-NUM-PERIODS =
+               WS-PERIODS-PER-YEAR * TX-TIME
+           COMPUTE WS-FUTURE-VALUE ROUNDED =
+               TX-PRINCIPAL
+                   * ( (1 + WS-PERIOD-RATE) ** WS-NUM-PERIODS )
+           COMPUTE WS-INTEREST ROUNDED =
+               WS-FUTURE-VALUE - TX-PRINCIPAL.
+
+       2130-COMPUTE-DAILY.
+      *    Daily / actual-365 interest: I = P * R * (days/365) / 100
+      *    using the actual elapsed days, not TX-TIME (which is a
+      *    year count and would collapse this to simple interest).
+           COMPUTE WS-INTEREST ROUNDED =
+               (TX-PRINCIPAL * TX-RATE * (TX-ACTUAL-DAYS / 365))
+                   / 100.
+
+       2200-WRITE-REPORT-LINE.
+           MOVE TX-REFERENCE-NUMBER TO IO-REFERENCE-NUMBER
+           MOVE TX-PRINCIPAL        TO IO-PRINCIPAL
+           MOVE TX-RATE             TO IO-RATE
+           MOVE TX-TIME             TO IO-TIME
+           MOVE TX-MODE             TO IO-MODE
+           MOVE WS-INTEREST         TO IO-INTEREST
+           MOVE WS-TOTAL-AMOUNT     TO IO-TOTAL-AMOUNT
+           WRITE INTEREST-OUTPUT-RECORD.
+
+       2210-WRITE-AUDIT-RECORD.
+           MOVE 'INTEREST-CALC'      TO AUD-SOURCE-PROGRAM
+           MOVE TX-REFERENCE-NUMBER  TO AUD-IDENTIFIER
+           MOVE TX-PRINCIPAL         TO AUD-INPUT-AMOUNT
+           MOVE TX-RATE              TO AUD-INPUT-RATE
+           MOVE TX-TIME              TO AUD-INPUT-TERM
+           MOVE WS-INTEREST          TO AUD-RESULT-1
+           MOVE WS-TOTAL-AMOUNT      TO AUD-RESULT-2
+           MOVE WS-RUN-DATE          TO AUD-RUN-DATE
+           MOVE WS-JOB-ID            TO AUD-JOB-ID
+           MOVE ZERO TO AUD-EXTRA-PMT-AMOUNT
+           MOVE ZERO TO AUD-EXTRA-PMT-START-MO
+           MOVE TX-MODE              TO AUD-MODE
+           MOVE TX-COMPOUND-PER-YEAR TO AUD-COMPOUND-PER-YEAR
+           MOVE TX-ACTUAL-DAYS       TO AUD-ACTUAL-DAYS
+           WRITE AUDIT-LOG-RECORD.
+
+       9000-TERMINATE.
+           CLOSE TRANSACTION-FILE
+           CLOSE INTEREST-REPORT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE AUDIT-LOG-FILE
+           DISPLAY "Transactions processed: " WS-TOTAL-PROCESSED.
