@@ -0,0 +1,11 @@
+      *****************************************************
+      *  AMORT-SUMMARY-RECORD - one row per loan produced by
+      *  LOAN-AMORTIZATION for downstream reconciliation.
+      *****************************************************
+       01  AMORT-SUMMARY-RECORD.
+           05  AS-LOAN-NUMBER          PIC 9(7).
+           05  AS-TOTAL-INTEREST       PIC 9(9)V99.
+           05  AS-TOTAL-PRINCIPAL      PIC 9(9)V99.
+           05  AS-MONTHLY-PAYMENT      PIC 9(7)V99.
+           05  AS-PERIODS-SCHEDULED    PIC 9(3).
+           05  AS-PERIODS-ACTUAL       PIC 9(3).
