@@ -0,0 +1,17 @@
+      *****************************************************
+      *  LOAN-RECORD - loan portfolio master record.
+      *  One occurrence per active loan serviced.
+      *****************************************************
+       01  LOAN-MASTER-RECORD.
+           05  LM-LOAN-NUMBER          PIC 9(7).
+           05  LM-ORIGINAL-PRINCIPAL   PIC 9(7)V99.
+           05  LM-ANNUAL-RATE          PIC 9(2)V99.
+           05  LM-TERM-MONTHS          PIC 9(3).
+           05  LM-ORIGINATION-DATE     PIC 9(8).
+           05  LM-EXTRA-PMT-AMOUNT     PIC 9(7)V99.
+           05  LM-EXTRA-PMT-START-MO   PIC 9(3).
+      *    Last amortization period actually posted to the GL feed,
+      *    so a recurring batch run knows which period to post next
+      *    instead of reposting period 1 forever.
+           05  LM-LAST-POSTED-PERIOD   PIC 9(3).
+           05  FILLER                  PIC X(12).
