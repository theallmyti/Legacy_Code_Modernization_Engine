@@ -0,0 +1,14 @@
+      *****************************************************
+      *  EXCEPTION-RECORD - rejected input record, shared
+      *  layout for both the loan and interest edit checks.
+      *****************************************************
+       01  EXCEPTION-RECORD.
+           05  EXC-SOURCE-PROGRAM      PIC X(15).
+           05  EXC-IDENTIFIER          PIC 9(7).
+           05  EXC-REASON-CODE         PIC X(4).
+           05  EXC-REASON-TEXT         PIC X(40).
+           05  EXC-RUN-DATE            PIC 9(8).
+           05  EXC-INPUT-AMOUNT        PIC 9(9)V99.
+           05  EXC-INPUT-RATE          PIC 9(2)V9(4).
+           05  EXC-INPUT-TERM          PIC 9(3)V99.
+           05  EXC-MODE                PIC X(1).
