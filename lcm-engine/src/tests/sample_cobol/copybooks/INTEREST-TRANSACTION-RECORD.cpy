@@ -0,0 +1,17 @@
+      *****************************************************
+      *  INTEREST-TRANSACTION-RECORD - one short-term note to
+      *  be run through INTEREST-CALCULATION in batch.
+      *****************************************************
+       01  INTEREST-TRANSACTION-RECORD.
+           05  TX-REFERENCE-NUMBER     PIC 9(7).
+           05  TX-PRINCIPAL            PIC 9(7)V99.
+           05  TX-RATE                 PIC 9(2)V99.
+           05  TX-TIME                 PIC 9(3)V99.
+           05  TX-MODE                 PIC X(1).
+               88  TX-MODE-SIMPLE          VALUE 'S'.
+               88  TX-MODE-COMPOUND        VALUE 'C'.
+               88  TX-MODE-DAILY           VALUE 'D'.
+           05  TX-COMPOUND-PER-YEAR    PIC 9(2).
+      *    Actual elapsed days for TX-MODE-DAILY - independent of
+      *    TX-TIME, which the simple/compound modes treat as years.
+           05  TX-ACTUAL-DAYS          PIC 9(5).
