@@ -0,0 +1,16 @@
+      *****************************************************
+      *  INTEREST-OUTPUT-RECORD - per-transaction result
+      *  written by INTEREST-CALCULATION; also read by the
+      *  reconciliation program.
+      *****************************************************
+       01  INTEREST-OUTPUT-RECORD.
+           05  IO-REFERENCE-NUMBER     PIC 9(7).
+           05  IO-PRINCIPAL            PIC 9(7)V99.
+           05  IO-RATE                 PIC 9(2)V99.
+           05  IO-TIME                 PIC 9(3)V99.
+           05  IO-MODE                 PIC X(1).
+               88  IO-MODE-SIMPLE          VALUE 'S'.
+               88  IO-MODE-COMPOUND        VALUE 'C'.
+               88  IO-MODE-DAILY           VALUE 'D'.
+           05  IO-INTEREST             PIC 9(7)V99.
+           05  IO-TOTAL-AMOUNT         PIC 9(7)V99.
