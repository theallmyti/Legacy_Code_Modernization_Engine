@@ -0,0 +1,20 @@
+      *****************************************************
+      *  AUDIT-LOG-RECORD - shared audit trail written by
+      *  both LOAN-AMORTIZATION and INTEREST-CALCULATION so
+      *  every calculation run can be reconstructed later.
+      *****************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AUD-SOURCE-PROGRAM      PIC X(15).
+           05  AUD-IDENTIFIER          PIC 9(7).
+           05  AUD-INPUT-AMOUNT        PIC 9(9)V99.
+           05  AUD-INPUT-RATE          PIC 9(2)V9(4).
+           05  AUD-INPUT-TERM          PIC 9(3)V99.
+           05  AUD-RESULT-1            PIC 9(9)V99.
+           05  AUD-RESULT-2            PIC 9(9)V99.
+           05  AUD-RUN-DATE            PIC 9(8).
+           05  AUD-JOB-ID              PIC X(8).
+           05  AUD-EXTRA-PMT-AMOUNT    PIC 9(7)V99.
+           05  AUD-EXTRA-PMT-START-MO  PIC 9(3).
+           05  AUD-MODE                PIC X(1).
+           05  AUD-COMPOUND-PER-YEAR   PIC 9(2).
+           05  AUD-ACTUAL-DAYS         PIC 9(5).
