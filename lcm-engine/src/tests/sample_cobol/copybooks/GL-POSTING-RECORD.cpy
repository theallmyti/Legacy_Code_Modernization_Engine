@@ -0,0 +1,12 @@
+      *****************************************************
+      *  GL-POSTING-RECORD - one posting per loan per amortization
+      *  run, handed to the general ledger interface, reflecting
+      *  the current period's interest/principal split - not a
+      *  replay of the loan's full future schedule.
+      *****************************************************
+       01  GL-POSTING-RECORD.
+           05  GL-LOAN-NUMBER          PIC 9(7).
+           05  GL-INTEREST-AMOUNT      PIC 9(7)V99.
+           05  GL-PRINCIPAL-AMOUNT     PIC 9(7)V99.
+           05  GL-EFFECTIVE-DATE       PIC 9(8).
+           05  GL-PERIOD-NUMBER        PIC 9(3).
