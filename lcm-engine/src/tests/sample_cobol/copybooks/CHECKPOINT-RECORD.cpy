@@ -0,0 +1,9 @@
+      *****************************************************
+      *  CHECKPOINT-RECORD - restart control record for the
+      *  loan amortization batch run.
+      *****************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-LOAN-NUMBER   PIC 9(7).
+           05  CKPT-RECORDS-PROCESSED  PIC 9(7).
+           05  CKPT-RUN-DATE           PIC 9(8).
+           05  CKPT-RUN-TIME           PIC 9(6).
