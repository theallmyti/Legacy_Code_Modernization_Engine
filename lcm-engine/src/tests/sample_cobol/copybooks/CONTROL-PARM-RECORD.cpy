@@ -0,0 +1,8 @@
+      *****************************************************
+      *  CONTROL-PARM-RECORD - optional run-time control card for
+      *  the loan amortization batch job. Absent by default; when
+      *  present, lets an operator override tunables without
+      *  recompiling the program.
+      *****************************************************
+       01  CONTROL-PARM-RECORD.
+           05  CTL-CKPT-INTERVAL       PIC 9(4).
