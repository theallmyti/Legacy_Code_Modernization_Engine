@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-INTEREST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMORT-SUMMARY-FILE ASSIGN TO "AMSUMRY"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUM-FILE-STATUS.
+
+           SELECT INTEREST-REPORT-FILE ASSIGN TO "INTRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INT-FILE-STATUS.
+
+           SELECT RECONCILE-REPORT-FILE ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AMORT-SUMMARY-FILE.
+           COPY AMORT-SUMMARY-RECORD.
+
+       FD  INTEREST-REPORT-FILE.
+           COPY INTEREST-OUTPUT-RECORD.
+
+       FD  RECONCILE-REPORT-FILE.
+       01  RECON-LINE.
+           05  RL-LOAN-NUMBER          PIC 9(7).
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  RL-AMORT-INTEREST       PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-SIMPLE-INTEREST      PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-VARIANCE             PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-STATUS               PIC X(12).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SUM-FILE-STATUS   PIC XX.
+       01  WS-INT-FILE-STATUS   PIC XX.
+       01  WS-RPT-FILE-STATUS   PIC XX.
+
+       01  WS-EOF-AMORT-SUMMARY PIC X     VALUE 'N'.
+       01  WS-EOF-INT-REPORT    PIC X     VALUE 'N'.
+
+      *    Loan-keyed table of amortization totals, loaded once so
+      *    each interest-calculation output record can be matched
+      *    against its loan regardless of file order.
+       01  WS-AMORT-TABLE-COUNT PIC 9(5)  VALUE 0.
+       01  WS-DROPPED-COUNT     PIC 9(5)  VALUE 0.
+       01  WS-AMORT-TABLE.
+           05  WS-AMORT-ENTRY OCCURS 10000 TIMES
+                   INDEXED BY WS-AMORT-IDX.
+               10  WS-AT-LOAN-NUMBER    PIC 9(7).
+               10  WS-AT-TOTAL-INTEREST PIC 9(9)V99.
+
+       01  WS-SEARCH-IDX         PIC 9(5).
+       01  WS-FOUND-FLAG         PIC X     VALUE 'N'.
+
+      *    Reconciliation tolerance - amounts within this dollar
+      *    variance are considered in agreement.
+       01  WS-TOLERANCE           PIC 9(5)V99 VALUE 00010.00.
+       01  WS-VARIANCE-AMT        PIC S9(9)V99.
+       01  WS-ABS-VARIANCE        PIC 9(9)V99.
+
+       01  WS-MATCHED-COUNT       PIC 9(7)  VALUE 0.
+       01  WS-MISMATCH-COUNT      PIC 9(7)  VALUE 0.
+       01  WS-UNMATCHED-COUNT     PIC 9(7)  VALUE 0.
+       01  WS-SKIPPED-COUNT       PIC 9(7)  VALUE 0.
+
+       01  HEADING-LINE           PIC X(90) VALUE
+           "LOANNBR   AMORT INTEREST   SIMPLE INTEREST      VARIANCE"
+        &  "  STATUS".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-AMORT-SUMMARY
+               UNTIL WS-EOF-AMORT-SUMMARY = 'Y'
+           PERFORM 3100-MATCH-AND-COMPARE
+               UNTIL WS-EOF-INT-REPORT = 'Y'
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT AMORT-SUMMARY-FILE
+           IF WS-SUM-FILE-STATUS NOT = '00'
+               DISPLAY "FATAL - UNABLE TO OPEN AMORT SUMMARY FILE, "
+                   "STATUS " WS-SUM-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT INTEREST-REPORT-FILE
+           IF WS-INT-FILE-STATUS NOT = '00'
+               DISPLAY "FATAL - UNABLE TO OPEN INTEREST REPORT FILE, "
+                   "STATUS " WS-INT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT RECONCILE-REPORT-FILE
+           WRITE RECON-LINE FROM HEADING-LINE
+           PERFORM 2100-READ-NEXT-SUMMARY
+           PERFORM 3050-READ-NEXT-INTEREST.
+
+       2100-READ-NEXT-SUMMARY.
+           READ AMORT-SUMMARY-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-AMORT-SUMMARY
+           END-READ.
+
+       2000-LOAD-AMORT-SUMMARY.
+           IF WS-AMORT-TABLE-COUNT < 10000
+               ADD 1 TO WS-AMORT-TABLE-COUNT
+               SET WS-AMORT-IDX TO WS-AMORT-TABLE-COUNT
+               MOVE AS-LOAN-NUMBER
+                   TO WS-AT-LOAN-NUMBER (WS-AMORT-IDX)
+               MOVE AS-TOTAL-INTEREST
+                   TO WS-AT-TOTAL-INTEREST (WS-AMORT-IDX)
+           ELSE
+               ADD 1 TO WS-DROPPED-COUNT
+           END-IF
+           PERFORM 2100-READ-NEXT-SUMMARY.
+
+       3050-READ-NEXT-INTEREST.
+           READ INTEREST-REPORT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-INT-REPORT
+           END-READ.
+
+      *    Reconciliation is against a simple-interest estimate - a
+      *    compound or daily-mode record isn't computed the same way
+      *    as the amortization schedule and would falsely mismatch
+      *    (or falsely match) a loan's amortization totals.
+       3100-MATCH-AND-COMPARE.
+           IF IO-MODE-SIMPLE
+               MOVE 'N' TO WS-FOUND-FLAG
+               PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                       UNTIL WS-SEARCH-IDX > WS-AMORT-TABLE-COUNT
+                          OR WS-FOUND-FLAG = 'Y'
+                   IF WS-AT-LOAN-NUMBER (WS-SEARCH-IDX)
+                           = IO-REFERENCE-NUMBER
+                       MOVE 'Y' TO WS-FOUND-FLAG
+                       PERFORM 3200-WRITE-COMPARISON
+                   END-IF
+               END-PERFORM
+               IF WS-FOUND-FLAG = 'N'
+                   ADD 1 TO WS-UNMATCHED-COUNT
+               END-IF
+           ELSE
+               ADD 1 TO WS-SKIPPED-COUNT
+           END-IF
+           PERFORM 3050-READ-NEXT-INTEREST.
+
+       3200-WRITE-COMPARISON.
+           MOVE IO-REFERENCE-NUMBER TO RL-LOAN-NUMBER
+           MOVE WS-AT-TOTAL-INTEREST (WS-SEARCH-IDX)
+               TO RL-AMORT-INTEREST
+           MOVE IO-INTEREST TO RL-SIMPLE-INTEREST
+           COMPUTE WS-VARIANCE-AMT =
+               WS-AT-TOTAL-INTEREST (WS-SEARCH-IDX) - IO-INTEREST
+           MOVE WS-VARIANCE-AMT TO RL-VARIANCE
+           IF WS-VARIANCE-AMT < ZERO
+               COMPUTE WS-ABS-VARIANCE = WS-VARIANCE-AMT * -1
+           ELSE
+               MOVE WS-VARIANCE-AMT TO WS-ABS-VARIANCE
+           END-IF
+           IF WS-ABS-VARIANCE > WS-TOLERANCE
+               MOVE "MISMATCH" TO RL-STATUS
+               ADD 1 TO WS-MISMATCH-COUNT
+           ELSE
+               MOVE "OK" TO RL-STATUS
+               ADD 1 TO WS-MATCHED-COUNT
+           END-IF
+           WRITE RECON-LINE.
+
+       9000-TERMINATE.
+           CLOSE AMORT-SUMMARY-FILE
+           CLOSE INTEREST-REPORT-FILE
+           CLOSE RECONCILE-REPORT-FILE
+           DISPLAY "Reconciled within tolerance: " WS-MATCHED-COUNT
+           DISPLAY "Mismatches: " WS-MISMATCH-COUNT
+           DISPLAY "Unmatched interest records: " WS-UNMATCHED-COUNT
+           DISPLAY "Skipped (non-simple mode): " WS-SKIPPED-COUNT
+           IF WS-DROPPED-COUNT > ZERO
+               DISPLAY "WARNING - amort summary table full, "
+                   "dropped " WS-DROPPED-COUNT
+                   " loans from reconciliation"
+           END-IF.
